@@ -0,0 +1,11 @@
+      *================================================================
+      * PARMREC - run-parameter record for the payroll parameter file
+      *           (PAYPARM DD/file).  One record per run.
+      *================================================================
+       01  PARM-RECORD.
+           05  PARM-DBNAME             PIC X(60).
+           05  PARM-USERNAME           PIC X(30).
+           05  PARM-PASSWD             PIC X(30).
+           05  PARM-PAY-PERIOD-START   PIC 9(08).
+           05  PARM-PAY-PERIOD-END     PIC 9(08).
+           05  PARM-PAY-GROUP          PIC X(10).
