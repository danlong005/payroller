@@ -0,0 +1,8 @@
+      *================================================================
+      * COMMSN - host variables mapping the COMMISSION_RATES table.
+      *          One row per commissioned employee, carrying the
+      *          period's sales amount and the rate applied to it.
+      *================================================================
+       01  CR-EMPLOYEE-ID              PIC 9(09).
+       01  CR-SALES-AMOUNT             PIC S9(7)V99  COMP-3.
+       01  CR-COMMISSION-RATE          PIC S9(1)V9999 COMP-3.
