@@ -0,0 +1,7 @@
+      *================================================================
+      * CONTRCT - host variables mapping the CONTRACTOR_RATES table.
+      *           One row per flat-fee contractor, carrying the flat
+      *           fee amount paid for the pay period.
+      *================================================================
+       01  CT-EMPLOYEE-ID              PIC 9(09).
+       01  CT-FLAT-FEE-AMOUNT          PIC S9(7)V99  COMP-3.
