@@ -0,0 +1,13 @@
+      *================================================================
+      * GROSSPAY - host variables mapping the GROSS_PAY table.
+      *            One row per employee per pay period processed.
+      *================================================================
+       01  GP-EMPLOYEE-ID              PIC 9(09).
+       01  GP-PAY-PERIOD-END           PIC 9(08).
+       01  GP-PAY-TYPE                 PIC X(01).
+       01  GP-HOURS                    PIC S9(3)V99  COMP-3.
+       01  GP-RATE-OR-SALARY           PIC S9(7)V99  COMP-3.
+       01  GP-GROSS-AMOUNT             PIC S9(7)V99  COMP-3.
+       01  GP-TAX-AMOUNT               PIC S9(7)V99  COMP-3.
+       01  GP-DEDUCTION-AMOUNT         PIC S9(7)V99  COMP-3.
+       01  GP-NET-AMOUNT               PIC S9(7)V99  COMP-3.
