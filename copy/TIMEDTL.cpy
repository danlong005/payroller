@@ -0,0 +1,9 @@
+      *================================================================
+      * TIMEDTL - time and attendance detail record (TIMEDTL file).
+      *           One record per clock punch / timesheet entry.
+      *================================================================
+       01  TIME-DETAIL-REC.
+           05  TD-KEY.
+               10  TD-EMPLOYEE-ID      PIC 9(09).
+               10  TD-WORK-DATE        PIC 9(08).
+           05  TD-HOURS-WORKED         PIC S9(3)V99  COMP-3.
