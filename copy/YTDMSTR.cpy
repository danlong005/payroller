@@ -0,0 +1,9 @@
+      *================================================================
+      * YTDMSTR - host variables mapping the YTD_MASTER table.
+      *           One row per employee per calendar year.
+      *================================================================
+       01  YM-EMPLOYEE-ID              PIC 9(09).
+       01  YM-CALENDAR-YEAR            PIC 9(04).
+       01  YM-YTD-GROSS                PIC S9(9)V99  COMP-3.
+       01  YM-YTD-TAX                  PIC S9(9)V99  COMP-3.
+       01  YM-YTD-DEDUCTIONS           PIC S9(9)V99  COMP-3.
