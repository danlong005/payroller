@@ -0,0 +1,10 @@
+      *================================================================
+      * DEDUCT - host variables mapping the DEDUCTIONS table.  One
+      *          row per employee, carrying the tax filing status and
+      *          per-pay-period benefit/garnishment amounts used by
+      *          CALC-NET-PAY.
+      *================================================================
+       01  DD-EMPLOYEE-ID              PIC 9(09).
+       01  DD-FILING-STATUS            PIC X(01).
+       01  DD-BENEFIT-AMOUNT           PIC S9(5)V99  COMP-3.
+       01  DD-GARNISHMENT-AMOUNT       PIC S9(5)V99  COMP-3.
