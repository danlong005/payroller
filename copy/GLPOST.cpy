@@ -0,0 +1,23 @@
+      *================================================================
+      * GLPOST - host variables mapping the GL_POSTING and
+      *          GL_ACCOUNT_XREF tables.  GL_ACCOUNT_XREF carries the
+      *          wage/tax/deduction GL account numbers for each pay
+      *          type; GL_POSTING is the summarized feed one row per
+      *          account/amount-type for the pay period.
+      *================================================================
+       01  GX-PAY-TYPE                 PIC X(01).
+       01  GX-WAGE-ACCOUNT             PIC X(10).
+       01  GX-TAX-ACCOUNT              PIC X(10).
+       01  GX-DEDUCTION-ACCOUNT        PIC X(10).
+
+       01  GL-PAY-PERIOD-END           PIC 9(08).
+       01  GL-ACCOUNT-NUMBER           PIC X(10).
+       01  GL-AMOUNT-TYPE              PIC X(04).
+       01  GL-AMOUNT                   PIC S9(9)V99  COMP-3.
+
+      * Per-pay-type wage/tax/deduction totals fetched from GLTOT-CSR,
+      * summed across GROSS_PAY for the whole pay period - not just
+      * the employees this invocation happened to process.
+       01  GX-WAGE-TOTAL               PIC S9(9)V99  COMP-3.
+       01  GX-TAX-TOTAL                PIC S9(9)V99  COMP-3.
+       01  GX-DEDUCTION-TOTAL          PIC S9(9)V99  COMP-3.
