@@ -0,0 +1,308 @@
+      * ================================================================
+      * PAYRL00002 - Print the pay register from GROSS_PAY for the
+      *              pay period named in the run parameters, one line
+      *              per employee, subtotaled by pay type, with a
+      *              grand total for payroll sign-off.
+      *
+      * ================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYRL00002.
+       AUTHOR. DLONG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PAYPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+
+           SELECT REGISTER-FILE ASSIGN TO "PAYREG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REGISTER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       COPY PARMREC.
+
+       FD  REGISTER-FILE.
+       01  REGISTER-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  PARM-FILE-STATUS                PIC X(02) VALUE '00'.
+           88  PARM-STATUS-OK                          VALUE '00'.
+       01  REGISTER-FILE-STATUS            PIC X(02) VALUE '00'.
+           88  REG-STATUS-OK                            VALUE '00'.
+
+       01  FIRST-RECORD-SW                 PIC X(01) VALUE 'Y'.
+           88  FIRST-RECORD                          VALUE 'Y'.
+
+       01  PAY-TYPE-BREAK-WS               PIC X(01) VALUE SPACE.
+
+       01  SUBTOTAL-COUNT-WS          PIC 9(07)      COMP   VALUE ZERO.
+       01  SUBTOTAL-GROSS-WS          PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  GRAND-TOTAL-COUNT-WS       PIC 9(07)      COMP   VALUE ZERO.
+       01  GRAND-TOTAL-GROSS-WS       PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Report line layouts - each is moved into REGISTER-LINE before
+      * the line is written.
+      *----------------------------------------------------------------
+       01  HEADING-LINE-1.
+           05  FILLER                      PIC X(20) VALUE
+               "PAYRL00002 - PAY REG".
+           05  FILLER                      PIC X(15) VALUE
+               "ISTER FOR PERIO".
+           05  FILLER                      PIC X(02) VALUE "D ".
+           05  HL-PAY-PERIOD-END           PIC 9(08).
+           05  FILLER                      PIC X(35) VALUE SPACE.
+
+      * Column starts line up with DETAIL-LINE/SUBTOTAL-LINE/
+      * GRANDTOTAL-LINE below: EMPLOYEE ID(11) TYPE(4) HOURS(7)
+      * RATE OR SALRY(13) GROSS AMOUNT(12), each followed by a
+      * 4-byte gap.
+       01  HEADING-LINE-2.
+           05  FILLER                      PIC X(11) VALUE
+               "EMPLOYEE ID".
+           05  FILLER                      PIC X(04) VALUE SPACE.
+           05  FILLER                      PIC X(04) VALUE "TYPE".
+           05  FILLER                      PIC X(04) VALUE SPACE.
+           05  FILLER                      PIC X(07) VALUE "  HOURS".
+           05  FILLER                      PIC X(04) VALUE SPACE.
+           05  FILLER                      PIC X(13) VALUE
+               "RATE OR SALRY".
+           05  FILLER                      PIC X(04) VALUE SPACE.
+           05  FILLER                      PIC X(12) VALUE
+               "GROSS AMOUNT".
+           05  FILLER                      PIC X(17) VALUE SPACE.
+
+       01  DETAIL-LINE.
+           05  DL-EMPLOYEE-ID              PIC ZZZZZZZZZZ9.
+           05  FILLER                      PIC X(04) VALUE SPACE.
+           05  DL-PAY-TYPE                 PIC X(04).
+           05  FILLER                      PIC X(04) VALUE SPACE.
+           05  DL-HOURS                    PIC ZZZ9.99.
+           05  FILLER                      PIC X(04) VALUE SPACE.
+           05  DL-RATE-OR-SALARY           PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(04) VALUE SPACE.
+           05  DL-GROSS-AMOUNT             PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(17) VALUE SPACE.
+
+       01  SUBTOTAL-LINE.
+           05  FILLER                      PIC X(11) VALUE SPACE.
+           05  FILLER                      PIC X(04) VALUE SPACE.
+           05  STL-PAY-TYPE                PIC X(04).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FILLER                      PIC X(09) VALUE "SUBTOTAL:".
+           05  FILLER                      PIC X(22) VALUE SPACE.
+           05  STL-GROSS-AMOUNT            PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(17) VALUE SPACE.
+
+       01  GRANDTOTAL-LINE.
+           05  FILLER                      PIC X(38) VALUE SPACE.
+           05  FILLER                      PIC X(12) VALUE
+               "GRAND TOTAL:".
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  GTL-GROSS-AMOUNT            PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(17) VALUE SPACE.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME       PIC X(60) VALUE SPACE.
+       01  USERNAME     PIC X(30) VALUE SPACE.
+       01  PASSWD       PIC X(30) VALUE SPACE.
+       01  PAY-GROUP-WS PIC X(10) VALUE SPACE.
+       COPY GROSSPAY.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM READ-PARAMETERS.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           PERFORM ERROR-HANDLING.
+
+           PERFORM INIT.
+           PERFORM DOWORK.
+           PERFORM TERM.
+
+
+
+      *----------------------------------------------------------------
+      * READ-PARAMETERS - the pay register is produced for whatever
+      * pay period end date and database is named in the same PAYPARM
+      * file PAYRL00001 uses to create the GROSS_PAY rows.
+      *----------------------------------------------------------------
+       READ-PARAMETERS.
+           OPEN INPUT PARM-FILE.
+
+           IF NOT PARM-STATUS-OK
+               DISPLAY "PAYPARM FILE IS EMPTY OR MISSING"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           READ PARM-FILE
+               AT END
+                   DISPLAY "PAYPARM FILE IS EMPTY OR MISSING"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-READ.
+
+           CLOSE PARM-FILE.
+
+           MOVE PARM-DBNAME           TO DBNAME.
+           MOVE PARM-USERNAME         TO USERNAME.
+           MOVE PARM-PASSWD           TO PASSWD.
+           MOVE PARM-PAY-PERIOD-END   TO GP-PAY-PERIOD-END.
+           MOVE PARM-PAY-GROUP        TO PAY-GROUP-WS.
+
+
+
+       INIT.
+      * Joined to EMPLOYEE_DETAILS and filtered on PAY_GROUP so this
+      * register covers only the pay group named in PAYPARM - without
+      * it, any pay group sharing this PAY_PERIOD_END with another
+      * would print and subtotal a combined register across both.
+           EXEC SQL DECLARE GROSS-CSR CURSOR FOR
+               SELECT GP.EMPLOYEE_ID, GP.PAY_TYPE, GP.HOURS,
+                      GP.RATE_OR_SALARY, GP.GROSS_AMOUNT
+               FROM GROSS_PAY GP, EMPLOYEE_DETAILS ED
+               WHERE GP.EMPLOYEE_ID = ED.ID
+                 AND ED.PAY_GROUP = :PAY-GROUP-WS
+                 AND GP.PAY_PERIOD_END = :GP-PAY-PERIOD-END
+               ORDER BY GP.PAY_TYPE, GP.EMPLOYEE_ID
+           END-EXEC.
+
+           EXEC SQL OPEN GROSS-CSR END-EXEC.
+           PERFORM ERROR-HANDLING.
+
+           OPEN OUTPUT REGISTER-FILE.
+
+           IF NOT REG-STATUS-OK
+               DISPLAY "PAYREG FILE OPEN ERROR, STATUS: "
+                   REGISTER-FILE-STATUS
+               EXEC SQL DISCONNECT ALL END-EXEC
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE PARM-PAY-PERIOD-END TO HL-PAY-PERIOD-END.
+           MOVE HEADING-LINE-1 TO REGISTER-LINE.
+           PERFORM WRITE-REGISTER-LINE.
+           MOVE HEADING-LINE-2 TO REGISTER-LINE.
+           PERFORM WRITE-REGISTER-LINE.
+
+
+
+       DOWORK.
+           EXEC SQL
+               FETCH GROSS-CSR
+                   INTO :GP-EMPLOYEE-ID, :GP-PAY-TYPE, :GP-HOURS,
+                        :GP-RATE-OR-SALARY, :GP-GROSS-AMOUNT
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               IF FIRST-RECORD
+                   MOVE GP-PAY-TYPE TO PAY-TYPE-BREAK-WS
+                   MOVE 'N' TO FIRST-RECORD-SW
+               END-IF
+
+               IF GP-PAY-TYPE NOT = PAY-TYPE-BREAK-WS
+                   PERFORM WRITE-SUBTOTAL-LINE
+                   MOVE GP-PAY-TYPE TO PAY-TYPE-BREAK-WS
+               END-IF
+
+               PERFORM WRITE-DETAIL-LINE
+
+               ADD GP-GROSS-AMOUNT TO SUBTOTAL-GROSS-WS
+               ADD GP-GROSS-AMOUNT TO GRAND-TOTAL-GROSS-WS
+               ADD 1 TO SUBTOTAL-COUNT-WS
+               ADD 1 TO GRAND-TOTAL-COUNT-WS
+
+               EXEC SQL
+                   FETCH GROSS-CSR
+                       INTO :GP-EMPLOYEE-ID, :GP-PAY-TYPE, :GP-HOURS,
+                            :GP-RATE-OR-SALARY, :GP-GROSS-AMOUNT
+               END-EXEC
+           END-PERFORM.
+
+           IF SQLCODE NOT = 100
+               DISPLAY "FETCH ERROR ON GROSS-CSR, SQLCODE: " SQLCODE
+               PERFORM ERROR-HANDLING
+           END-IF.
+
+           IF GRAND-TOTAL-COUNT-WS > ZERO
+               PERFORM WRITE-SUBTOTAL-LINE
+               PERFORM WRITE-GRAND-TOTAL-LINE
+           END-IF.
+
+
+
+       WRITE-DETAIL-LINE.
+           MOVE GP-EMPLOYEE-ID     TO DL-EMPLOYEE-ID.
+           MOVE GP-PAY-TYPE        TO DL-PAY-TYPE.
+           MOVE GP-HOURS           TO DL-HOURS.
+           MOVE GP-RATE-OR-SALARY  TO DL-RATE-OR-SALARY.
+           MOVE GP-GROSS-AMOUNT    TO DL-GROSS-AMOUNT.
+           MOVE DETAIL-LINE        TO REGISTER-LINE.
+           PERFORM WRITE-REGISTER-LINE.
+
+
+
+       WRITE-SUBTOTAL-LINE.
+           MOVE PAY-TYPE-BREAK-WS  TO STL-PAY-TYPE.
+           MOVE SUBTOTAL-GROSS-WS  TO STL-GROSS-AMOUNT.
+           MOVE SUBTOTAL-LINE      TO REGISTER-LINE.
+           PERFORM WRITE-REGISTER-LINE.
+           MOVE ZERO TO SUBTOTAL-GROSS-WS SUBTOTAL-COUNT-WS.
+
+
+
+       WRITE-GRAND-TOTAL-LINE.
+           MOVE GRAND-TOTAL-GROSS-WS TO GTL-GROSS-AMOUNT.
+           MOVE GRANDTOTAL-LINE      TO REGISTER-LINE.
+           PERFORM WRITE-REGISTER-LINE.
+
+
+
+      *----------------------------------------------------------------
+      * WRITE-REGISTER-LINE - common write for every PAYREG line, with
+      * the same file-status check PARM-FILE already gets - a failed
+      * write here would otherwise silently produce a short or empty
+      * pay register while the run still reports success.
+      *----------------------------------------------------------------
+       WRITE-REGISTER-LINE.
+           WRITE REGISTER-LINE.
+
+           IF NOT REG-STATUS-OK
+               DISPLAY "PAYREG FILE WRITE ERROR, STATUS: "
+                   REGISTER-FILE-STATUS
+               EXEC SQL DISCONNECT ALL END-EXEC
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+
+
+       TERM.
+           CLOSE REGISTER-FILE.
+
+           EXEC SQL CLOSE GROSS-CSR END-EXEC.
+           PERFORM ERROR-HANDLING.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           STOP RUN.
+
+
+
+       ERROR-HANDLING.
+           IF SQLCODE NOT = ZERO
+               DISPLAY "SQLCODE: " SQLCODE " "
+               EXEC SQL DISCONNECT ALL END-EXEC
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
