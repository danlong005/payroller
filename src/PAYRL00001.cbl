@@ -6,24 +6,106 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYRL00001.
        AUTHOR. DLONG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PAYPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+
+           SELECT TIME-DETAIL-FILE ASSIGN TO "TIMEDTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TD-KEY
+               FILE STATUS IS TIME-DETAIL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       COPY PARMREC.
+
+       FD  TIME-DETAIL-FILE.
+       COPY TIMEDTL.
+
        WORKING-STORAGE SECTION.
        01  HOURLY     PIC X(1) VALUE 'H'.
+       01  COMMISSION PIC X(1) VALUE 'C'.
+       01  CONTRACTOR PIC X(1) VALUE 'F'.
+
+       01  PARM-FILE-STATUS            PIC X(02) VALUE '00'.
+           88  PARM-STATUS-OK                       VALUE '00'.
+
+       01  TIME-DETAIL-STATUS          PIC X(02) VALUE '00'.
+           88  TD-STATUS-OK                        VALUE '00'.
+           88  TD-STATUS-EOF                        VALUE '10'.
+
+       01  HOURS-WORKED-WS             PIC S9(3)V99  COMP-3 VALUE ZERO.
+       01  STRAIGHT-HOURS-WS           PIC S9(3)V99  COMP-3 VALUE ZERO.
+       01  OVERTIME-HOURS-WS           PIC S9(3)V99  COMP-3 VALUE ZERO.
+       01  OVERTIME-LIMIT-HOURS        PIC S9(3)V99  COMP-3 VALUE 40.
+       01  OVERTIME-FACTOR             PIC S9(1)V99  COMP-3 VALUE 1.5.
+       01  GROSS-AMOUNT-WS             PIC S9(7)V99  COMP-3 VALUE ZERO.
+       01  NET-AMOUNT-WS               PIC S9(7)V99  COMP-3 VALUE ZERO.
+       01  TAX-PERCENT-WS              PIC S9(1)V999 COMP-3 VALUE ZERO.
+
+      * Pay-period start date and pay group this run is processing -
+      * loaded from the PAYPARM run-parameter file by READ-PARAMETERS.
+      * PAY-PERIOD-START-DATE-WS bounds SUM-HOURS to this period's
+      * punches only; PAY-GROUP-WS is display-only (CK-PAY-GROUP,
+      * below, is the host-variable copy used in SQL).
+       01  PAY-PERIOD-START-DATE-WS    PIC 9(08)            VALUE ZERO.
+       01  PAY-GROUP-WS                PIC X(10)            VALUE SPACE.
+       01  CHECKPOINT-INTERVAL         PIC 9(05) COMP       VALUE 100.
+       01  CHECKPOINT-QUOTIENT-WS      PIC 9(09) COMP       VALUE ZERO.
+       01  CHECKPOINT-REMAINDER-WS     PIC 9(05) COMP       VALUE ZERO.
+       01  CURRENT-YEAR-WS             PIC 9(04)            VALUE ZERO.
+       01  GROSS-RECORDS-CREATED-CT    PIC 9(09) COMP       VALUE ZERO.
+       01  CONTROL-TOTAL-GROSS-WS      PIC S9(9)V99 COMP-3  VALUE ZERO.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  DBNAME      PIC X(30) VALUE SPACE.
-       01  USERNAME    PIC X(30) VALUE SPACE.
-       01  PASSWD      PIC X(10) VALUE SPACE.
+       01  DBNAME       PIC X(60) VALUE SPACE.
+       01  USERNAME     PIC X(30) VALUE SPACE.
+       01  PASSWD       PIC X(30) VALUE SPACE.
+       01  EMPLOYEE-ID  PIC 9(09) VALUE ZERO.
+       01  PAY_TYPE     PIC X(01) VALUE SPACE.
+       01  SALARY       PIC S9(7)V99 COMP-3 VALUE ZERO.
+       01  RATE         PIC S9(3)V99 COMP-3 VALUE ZERO.
+       01  RESTART-EMPLOYEE-ID  PIC 9(09) VALUE ZERO.
+       01  CK-PAY-GROUP         PIC X(10) VALUE SPACE.
+       01  CK-LAST-EMPLOYEE-ID  PIC 9(09) VALUE ZERO.
+       01  CK-RUN-STATUS        PIC X(11) VALUE SPACE.
+
+      * Pay-period end date this run is processing, and the run's
+      * own bookkeeping fields that are also used as SQL host
+      * variables - all must live in the declare section alongside
+      * the rest, not in plain WORKING-STORAGE.
+       01  PAY-PERIOD-END-DATE-WS      PIC 9(08)            VALUE ZERO.
+       01  LAST-EMPLOYEE-ID-WS         PIC 9(09)            VALUE ZERO.
+       01  RECONCILE-COUNT-WS          PIC 9(09) COMP       VALUE ZERO.
+       01  RECONCILE-GROSS-WS          PIC S9(9)V99 COMP-3  VALUE ZERO.
+       01  PERIOD-EMPLOYEE-COUNT-WS    PIC 9(09) COMP       VALUE ZERO.
+       01  PERIOD-GROSS-COUNT-WS       PIC 9(09) COMP       VALUE ZERO.
+
+      * Tax and deduction withholding for the current employee - set
+      * by CALC-NET-PAY and rolled into YTD_MASTER by CREATE-GROSS.
+       01  TAX-AMOUNT-WS               PIC S9(7)V99 COMP-3  VALUE ZERO.
+       01  DEDUCTION-AMOUNT-WS         PIC S9(7)V99 COMP-3  VALUE ZERO.
+
+       COPY GROSSPAY.
+       COPY YTDMSTR.
+       COPY DEDUCT.
+       COPY COMMSN.
+       COPY CONTRCT.
+       COPY GLPOST.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
        PROCEDURE DIVISION.
        MAIN.
-           MOVE "payroll@172.17.16.1" TO DBNAME.
-           MOVE "postgres"          TO USERNAME.
-           MOVE "password"          TO PASSWD.
+           PERFORM READ-PARAMETERS.
 
-           EXEC SQL 
+           EXEC SQL
                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
            PERFORM ERROR-HANDLING.
@@ -34,43 +116,175 @@
 
 
 
+      *----------------------------------------------------------------
+      * READ-PARAMETERS - load the database connection target, the
+      * pay-period end date, and the pay group for this run from the
+      * PAYPARM parameter file, so the same load module can be pointed
+      * at test or production and run for any pay group without a
+      * recompile.
+      *----------------------------------------------------------------
+       READ-PARAMETERS.
+           OPEN INPUT PARM-FILE.
+
+           IF NOT PARM-STATUS-OK
+               DISPLAY "PAYPARM FILE IS EMPTY OR MISSING"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           READ PARM-FILE
+               AT END
+                   DISPLAY "PAYPARM FILE IS EMPTY OR MISSING"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-READ.
+
+           CLOSE PARM-FILE.
+
+           MOVE PARM-DBNAME           TO DBNAME.
+           MOVE PARM-USERNAME         TO USERNAME.
+           MOVE PARM-PASSWD           TO PASSWD.
+           MOVE PARM-PAY-PERIOD-START TO PAY-PERIOD-START-DATE-WS.
+           MOVE PARM-PAY-PERIOD-END   TO PAY-PERIOD-END-DATE-WS.
+           MOVE PARM-PAY-GROUP        TO PAY-GROUP-WS.
+           MOVE PARM-PAY-PERIOD-END(1:4) TO CURRENT-YEAR-WS.
+
+
+
+      *----------------------------------------------------------------
+      * INIT - look for this pay group's checkpoint row.  A row left
+      * IN-PROGRESS or FAILED by a prior run that never reached TERM
+      * means resume the EMPLOYEE_DETAILS cursor after the last
+      * employee id that was committed; a row left COMPLETE means the
+      * prior run finished normally and this is a fresh run, so start
+      * over from the top.  No row at all means this pay group has
+      * never been run before.
+      *----------------------------------------------------------------
        INIT.
-           EXEC SQL DECLARE EMPS-CSR CURSOR FOR
-               SELECT ID, PAY_TYPE, SALARY, RATE   
+           MOVE PAY-GROUP-WS TO CK-PAY-GROUP.
+           MOVE ZERO TO RESTART-EMPLOYEE-ID.
+           MOVE SPACE TO CK-RUN-STATUS.
+
+           EXEC SQL
+               SELECT LAST_EMPLOYEE_ID, RUN_STATUS
+                   INTO :RESTART-EMPLOYEE-ID, :CK-RUN-STATUS
+               FROM CHECKPOINT_CONTROL
+               WHERE PAY_GROUP = :CK-PAY-GROUP
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   IF CK-RUN-STATUS = 'COMPLETE'
+                       MOVE ZERO TO RESTART-EMPLOYEE-ID
+                       DISPLAY "STARTING PAY GROUP " PAY-GROUP-WS
+                           " (PRIOR RUN COMPLETE)"
+                   ELSE
+                       DISPLAY "RESUMING PAY GROUP " PAY-GROUP-WS
+                           " AFTER EMPLOYEE " RESTART-EMPLOYEE-ID
+                           " (PRIOR RUN " CK-RUN-STATUS ")"
+                   END-IF
+                   MOVE RESTART-EMPLOYEE-ID TO CK-LAST-EMPLOYEE-ID
+                   EXEC SQL
+                       UPDATE CHECKPOINT_CONTROL
+                       SET LAST_EMPLOYEE_ID = :CK-LAST-EMPLOYEE-ID,
+                           RUN_STATUS = 'IN-PROGRESS'
+                       WHERE PAY_GROUP = :CK-PAY-GROUP
+                   END-EXEC
+                   PERFORM ERROR-HANDLING
+               WHEN 100
+                   MOVE ZERO TO RESTART-EMPLOYEE-ID
+                   EXEC SQL
+                       INSERT INTO CHECKPOINT_CONTROL
+                           (PAY_GROUP, LAST_EMPLOYEE_ID, RUN_STATUS)
+                       VALUES (:CK-PAY-GROUP, 0, 'IN-PROGRESS')
+                   END-EXEC
+                   PERFORM ERROR-HANDLING
+               WHEN OTHER
+                   PERFORM ERROR-HANDLING
+           END-EVALUATE.
+
+           MOVE RESTART-EMPLOYEE-ID TO LAST-EMPLOYEE-ID-WS.
+
+      * WITH HOLD keeps this cursor open across CHECKPOINT-SAVE's
+      * periodic COMMIT WORK - without it Postgres closes the cursor
+      * at the first commit and the next FETCH in DOWORK looks like a
+      * fatal fetch error to any pay group larger than one checkpoint
+      * interval.  Filtering on PAY_GROUP is what actually makes this
+      * a per-pay-group run instead of processing every employee on
+      * file regardless of what PAYPARM names.
+           EXEC SQL DECLARE EMPS-CSR CURSOR WITH HOLD FOR
+               SELECT ID, PAY_TYPE, SALARY, RATE
                FROM EMPLOYEE_DETAILS
+               WHERE PAY_GROUP = :CK-PAY-GROUP
+                 AND ID > :RESTART-EMPLOYEE-ID
+               ORDER BY ID
            END-EXEC.
-           
+
            EXEC SQL OPEN EMPS-CSR END-EXEC.
            PERFORM ERROR-HANDLING.
 
+           OPEN INPUT TIME-DETAIL-FILE.
+
+           IF NOT TD-STATUS-OK
+               DISPLAY "TIMEDTL FILE IS MISSING OR WILL NOT OPEN, "
+                   "STATUS: " TIME-DETAIL-STATUS
+               PERFORM ABEND-TERM
+           END-IF.
+
 
 
        DOWORK.
-           EXEC SQL 
-               FETCH EMPS-CSR INTO :ID, :PAY_TYPE, :SALARY, :RATE 
-           END-EXEC.
-           
-           PERFORM UNTIL SQLCODE NOT = ZERO  
-               IF PAY_TYPE = HOURLY
-                   PERFORM SUM-HOURS
-                   PERFORM CALC-HOURLY-GROSS
-               ELSE
-                   PERFORM CALC-SALARY-GROSS
-               END-IF
+           EXEC SQL
+               FETCH EMPS-CSR
+                   INTO :EMPLOYEE-ID, :PAY_TYPE, :SALARY, :RATE
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               EVALUATE PAY_TYPE
+                   WHEN HOURLY
+                       PERFORM SUM-HOURS
+                       PERFORM CALC-HOURLY-GROSS
+                   WHEN COMMISSION
+                       PERFORM CALC-COMMISSION-GROSS
+                   WHEN CONTRACTOR
+                       PERFORM CALC-CONTRACTOR-GROSS
+                   WHEN OTHER
+                       PERFORM CALC-SALARY-GROSS
+               END-EVALUATE
+               PERFORM CALC-NET-PAY
                PERFORM CREATE-GROSS
+
+               EXEC SQL
+                   FETCH EMPS-CSR
+                       INTO :EMPLOYEE-ID, :PAY_TYPE, :SALARY, :RATE
+               END-EXEC
            END-PERFORM.
 
-           EXEC SQL 
-               FETCH EMPS-CSR INTO :ID, :PAY_TYPE, :SALARY, :RATE   
-           END-EXEC.
-           .
+           IF SQLCODE NOT = 100
+               DISPLAY "FETCH ERROR ON EMPS-CSR, SQLCODE: " SQLCODE
+               PERFORM ABEND-TERM
+           END-IF.
 
 
 
        TERM.
+           CLOSE TIME-DETAIL-FILE.
+
            EXEC SQL CLOSE EMPS-CSR END-EXEC.
            PERFORM ERROR-HANDLING.
 
+           PERFORM RECONCILE.
+           PERFORM POST-GL.
+
+           MOVE LAST-EMPLOYEE-ID-WS TO CK-LAST-EMPLOYEE-ID.
+           EXEC SQL
+               UPDATE CHECKPOINT_CONTROL
+               SET LAST_EMPLOYEE_ID = :CK-LAST-EMPLOYEE-ID,
+                   RUN_STATUS = 'COMPLETE'
+               WHERE PAY_GROUP = :CK-PAY-GROUP
+           END-EXEC.
+           PERFORM ERROR-HANDLING.
+
            EXEC SQL COMMIT WORK END-EXEC.
            PERFORM ERROR-HANDLING.
 
@@ -79,24 +293,531 @@
 
 
 
+      *----------------------------------------------------------------
+      * RECONCILE - control-total check before the run commits.
+      * First, this invocation's own bookkeeping: the count of
+      * EMPLOYEE_DETAILS rows it read must match the count of
+      * GROSS_PAY rows it created, and the gross amount it accumulated
+      * must match a fresh sum of the GROSS_PAY rows it wrote (both
+      * DB-side totals scoped to EMPLOYEE_ID > RESTART-EMPLOYEE-ID,
+      * the same lower bound EMPS-CSR was opened with, so a run that
+      * resumed after a checkpoint checks only the rows it created).
+      * Second, a pay-group-wide completeness check that does NOT
+      * depend on RESTART-EMPLOYEE-ID: every employee on file for this
+      * pay group must have exactly one GROSS_PAY row for this period.
+      * This is what catches employees a prior, FAILED invocation
+      * committed and then never reached TERM to reconcile or
+      * GL-post - without it, resuming after a checkpoint permanently
+      * excludes them from both checks.  Either mismatch means the
+      * payroll for this pay group is not complete or not in balance,
+      * so the work is rolled back rather than committed.
+      *----------------------------------------------------------------
+       RECONCILE.
+           EXEC SQL
+               SELECT COUNT(*), SUM(GROSS_AMOUNT)
+                   INTO :RECONCILE-COUNT-WS, :RECONCILE-GROSS-WS
+               FROM GROSS_PAY
+               WHERE PAY_PERIOD_END = :PAY-PERIOD-END-DATE-WS
+                 AND EMPLOYEE_ID > :RESTART-EMPLOYEE-ID
+           END-EXEC.
+           PERFORM ERROR-HANDLING.
+
+           IF RECONCILE-COUNT-WS NOT = GROSS-RECORDS-CREATED-CT
+               OR RECONCILE-GROSS-WS NOT = CONTROL-TOTAL-GROSS-WS
+               DISPLAY "RECONCILIATION FAILED - CONTROL TOTAL "
+                   "GROSS EXPECTED " CONTROL-TOTAL-GROSS-WS
+                   " FOUND " RECONCILE-GROSS-WS
+               PERFORM RECONCILE-FAILED
+           END-IF.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PERIOD-EMPLOYEE-COUNT-WS
+               FROM EMPLOYEE_DETAILS
+               WHERE PAY_GROUP = :CK-PAY-GROUP
+           END-EXEC.
+           PERFORM ERROR-HANDLING.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PERIOD-GROSS-COUNT-WS
+               FROM GROSS_PAY GP, EMPLOYEE_DETAILS ED
+               WHERE GP.EMPLOYEE_ID = ED.ID
+                 AND ED.PAY_GROUP = :CK-PAY-GROUP
+                 AND GP.PAY_PERIOD_END = :PAY-PERIOD-END-DATE-WS
+           END-EXEC.
+           PERFORM ERROR-HANDLING.
+
+           IF PERIOD-GROSS-COUNT-WS NOT = PERIOD-EMPLOYEE-COUNT-WS
+               DISPLAY "RECONCILIATION FAILED - PAY GROUP " CK-PAY-GROUP
+                   " HAS " PERIOD-EMPLOYEE-COUNT-WS " EMPLOYEES BUT "
+                   PERIOD-GROSS-COUNT-WS " GROSS PAY ROWS FOR PERIOD"
+               PERFORM RECONCILE-FAILED
+           END-IF.
+
+
+
+      *----------------------------------------------------------------
+      * RECONCILE-FAILED - reconciliation did not balance.  Roll back
+      * everything this run inserted or updated and abend rather than
+      * commit an out-of-balance payroll.
+      *----------------------------------------------------------------
+       RECONCILE-FAILED.
+           EXEC SQL ROLLBACK WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "PAYRL00001 RECONCILIATION FAILED - WORK ROLLED "
+               "BACK".
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+
+
+      *----------------------------------------------------------------
+      * POST-GL - post this pay group's gross wage, employee tax
+      * withholding, and deduction totals to the general ledger feed,
+      * one GL account/amount-type row per pay type that had any
+      * activity this period.  The TAX leg here is the employee's own
+      * withheld tax carried on GROSS_PAY (see CALC-NET-PAY) - this
+      * system does not compute the employer's separate matching/
+      * contribution tax liability (FICA match, FUTA/SUTA), so no
+      * such figure exists to post; the GL_ACCOUNT_XREF "tax account"
+      * should be the account that liability against employee
+      * withholding is posted to, not an employer-liability account.
+      * The totals are summed straight from GROSS_PAY for the whole
+      * pay group/period, not accumulated in memory as each employee
+      * was processed - a run that resumed after a checkpoint would
+      * otherwise only post the tail of the period it personally
+      * touched, leaving employees an earlier, FAILED invocation
+      * already committed permanently un-posted.
+      *----------------------------------------------------------------
+       POST-GL.
+           EXEC SQL DECLARE GLTOT-CSR CURSOR FOR
+               SELECT GP.PAY_TYPE, SUM(GP.GROSS_AMOUNT),
+                      SUM(GP.TAX_AMOUNT), SUM(GP.DEDUCTION_AMOUNT)
+               FROM GROSS_PAY GP, EMPLOYEE_DETAILS ED
+               WHERE GP.EMPLOYEE_ID = ED.ID
+                 AND ED.PAY_GROUP = :CK-PAY-GROUP
+                 AND GP.PAY_PERIOD_END = :PAY-PERIOD-END-DATE-WS
+               GROUP BY GP.PAY_TYPE
+           END-EXEC.
+
+           EXEC SQL OPEN GLTOT-CSR END-EXEC.
+           PERFORM ERROR-HANDLING.
+
+           EXEC SQL
+               FETCH GLTOT-CSR
+                   INTO :GX-PAY-TYPE, :GX-WAGE-TOTAL, :GX-TAX-TOTAL,
+                        :GX-DEDUCTION-TOTAL
+           END-EXEC.
+
+           PERFORM POST-GL-TYPE UNTIL SQLCODE NOT = ZERO.
+
+           IF SQLCODE NOT = 100
+               DISPLAY "FETCH ERROR ON GLTOT-CSR, SQLCODE: " SQLCODE
+               PERFORM ERROR-HANDLING
+           END-IF.
+
+           EXEC SQL CLOSE GLTOT-CSR END-EXEC.
+           PERFORM ERROR-HANDLING.
+
+
+
+      *----------------------------------------------------------------
+      * POST-GL-TYPE - look up the GL accounts for the pay type
+      * GLTOT-CSR just fetched and post its wage, tax, and deduction
+      * totals.  A pay type with no GL_ACCOUNT_XREF row on file is
+      * skipped with a warning rather than aborting the run.
+      *----------------------------------------------------------------
+       POST-GL-TYPE.
+           EXEC SQL
+               SELECT WAGE_ACCOUNT, TAX_ACCOUNT, DEDUCTION_ACCOUNT
+                   INTO :GX-WAGE-ACCOUNT, :GX-TAX-ACCOUNT,
+                        :GX-DEDUCTION-ACCOUNT
+               FROM GL_ACCOUNT_XREF
+               WHERE PAY_TYPE = :GX-PAY-TYPE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   MOVE PAY-PERIOD-END-DATE-WS TO GL-PAY-PERIOD-END
+
+                   MOVE GX-WAGE-ACCOUNT TO GL-ACCOUNT-NUMBER
+                   MOVE 'WAGE' TO GL-AMOUNT-TYPE
+                   MOVE GX-WAGE-TOTAL TO GL-AMOUNT
+                   PERFORM INSERT-GL-POSTING
+
+                   MOVE GX-TAX-ACCOUNT TO GL-ACCOUNT-NUMBER
+                   MOVE 'TAX ' TO GL-AMOUNT-TYPE
+                   MOVE GX-TAX-TOTAL TO GL-AMOUNT
+                   PERFORM INSERT-GL-POSTING
+
+                   MOVE GX-DEDUCTION-ACCOUNT TO GL-ACCOUNT-NUMBER
+                   MOVE 'DED ' TO GL-AMOUNT-TYPE
+                   MOVE GX-DEDUCTION-TOTAL TO GL-AMOUNT
+                   PERFORM INSERT-GL-POSTING
+               WHEN 100
+                   DISPLAY "NO GL ACCOUNT XREF FOR PAY TYPE "
+                       GX-PAY-TYPE " - GL POSTING SKIPPED"
+               WHEN OTHER
+                   PERFORM ERROR-HANDLING
+           END-EVALUATE.
+
+           EXEC SQL
+               FETCH GLTOT-CSR
+                   INTO :GX-PAY-TYPE, :GX-WAGE-TOTAL, :GX-TAX-TOTAL,
+                        :GX-DEDUCTION-TOTAL
+           END-EXEC.
+
+
+
+      *----------------------------------------------------------------
+      * INSERT-GL-POSTING - write one GL_POSTING row for the account
+      * number, amount type, and amount currently in the GL- host
+      * variables.
+      *----------------------------------------------------------------
+       INSERT-GL-POSTING.
+           EXEC SQL
+               INSERT INTO GL_POSTING
+                   (PAY_PERIOD_END, ACCOUNT_NUMBER, AMOUNT_TYPE, AMOUNT)
+               VALUES
+                   (:GL-PAY-PERIOD-END, :GL-ACCOUNT-NUMBER,
+                    :GL-AMOUNT-TYPE, :GL-AMOUNT)
+           END-EXEC.
+           PERFORM ERROR-HANDLING.
+
+
+
        ERROR-HANDLING.
-           IF SQLCODE NOT = ZERO 
+           IF SQLCODE NOT = ZERO
                DISPLAY "SQLCODE: " SQLCODE " "
-               PERFORM TERM
+               PERFORM ABEND-TERM
            END-IF.
 
 
 
-       CALC-HOURLY-GROSS.
+      *----------------------------------------------------------------
+      * ABEND-TERM - fatal error path.  Leaves the checkpoint marked
+      * FAILED at the last employee id that was committed, so the next
+      * run for this pay group resumes after that employee instead of
+      * reprocessing the whole EMPLOYEE_DETAILS cursor.
+      *----------------------------------------------------------------
+       ABEND-TERM.
+           EXEC SQL
+               UPDATE CHECKPOINT_CONTROL
+               SET LAST_EMPLOYEE_ID = :LAST-EMPLOYEE-ID-WS,
+                   RUN_STATUS = 'FAILED'
+               WHERE PAY_GROUP = :CK-PAY-GROUP
+           END-EXEC.
 
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
 
+           DISPLAY "PAYRL00001 ABENDED - LAST EMPLOYEE COMMITTED: "
+               LAST-EMPLOYEE-ID-WS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
 
-       CALC-SALARY-GROSS.
 
 
+      *----------------------------------------------------------------
+      * SUM-HOURS - accumulate the current employee's worked hours for
+      * the pay period from the time and attendance detail file.  The
+      * file is keyed by employee id + work date, so we START on the
+      * employee's own pay-period start date (not the employee's
+      * entire punch history) and READ NEXT while the employee id on
+      * the detail record still matches and its work date has not run
+      * past the end of the pay period.  Any status that is neither a
+      * successful read ('00') nor the genuine end-of-file sentinel
+      * ('10') is a real I/O error, not just "no more punches for this
+      * employee" - that case aborts the run rather than silently
+      * understating the employee's hours.
+      *----------------------------------------------------------------
        SUM-HOURS.
+           MOVE ZERO TO HOURS-WORKED-WS.
+
+           MOVE EMPLOYEE-ID TO TD-EMPLOYEE-ID.
+           MOVE PAY-PERIOD-START-DATE-WS TO TD-WORK-DATE.
+
+           START TIME-DETAIL-FILE KEY IS >= TD-KEY
+               INVALID KEY MOVE '10' TO TIME-DETAIL-STATUS
+           END-START.
 
+           IF TD-STATUS-OK
+               READ TIME-DETAIL-FILE NEXT RECORD
+                   AT END MOVE '10' TO TIME-DETAIL-STATUS
+               END-READ
+           END-IF.
 
+           PERFORM UNTIL TIME-DETAIL-STATUS NOT = '00'
+                       OR TD-EMPLOYEE-ID NOT = EMPLOYEE-ID
+                       OR TD-WORK-DATE > PAY-PERIOD-END-DATE-WS
+               ADD TD-HOURS-WORKED TO HOURS-WORKED-WS
+               READ TIME-DETAIL-FILE NEXT RECORD
+                   AT END MOVE '10' TO TIME-DETAIL-STATUS
+               END-READ
+           END-PERFORM.
 
+           IF NOT TD-STATUS-OK AND NOT TD-STATUS-EOF
+               DISPLAY "TIME DETAIL FILE READ ERROR, STATUS: "
+                   TIME-DETAIL-STATUS
+               PERFORM ABEND-TERM
+           END-IF.
+
+
+
+      *----------------------------------------------------------------
+      * CALC-HOURLY-GROSS - straight time up to 40 hours for the pay
+      * period, 1.5x RATE for hours beyond that.
+      *----------------------------------------------------------------
+       CALC-HOURLY-GROSS.
+           IF HOURS-WORKED-WS > OVERTIME-LIMIT-HOURS
+               MOVE OVERTIME-LIMIT-HOURS TO STRAIGHT-HOURS-WS
+               SUBTRACT OVERTIME-LIMIT-HOURS FROM HOURS-WORKED-WS
+                   GIVING OVERTIME-HOURS-WS
+           ELSE
+               MOVE HOURS-WORKED-WS TO STRAIGHT-HOURS-WS
+               MOVE ZERO TO OVERTIME-HOURS-WS
+           END-IF.
+
+           COMPUTE GROSS-AMOUNT-WS =
+               (STRAIGHT-HOURS-WS * RATE)
+               + (OVERTIME-HOURS-WS * RATE * OVERTIME-FACTOR).
+
+
+
+       CALC-SALARY-GROSS.
+           MOVE SALARY TO GROSS-AMOUNT-WS.
+
+
+      *----------------------------------------------------------------
+      * CALC-COMMISSION-GROSS - gross is this period's sales amount
+      * times the employee's commission rate, both looked up from
+      * COMMISSION_RATES.  An employee with no row on file (SQLCODE
+      * 100) is paid zero rather than treated as a fatal error - the
+      * commission plan may simply not have been set up yet.
+      *----------------------------------------------------------------
+       CALC-COMMISSION-GROSS.
+           MOVE EMPLOYEE-ID TO CR-EMPLOYEE-ID.
+
+           EXEC SQL
+               SELECT SALES_AMOUNT, COMMISSION_RATE
+                   INTO :CR-SALES-AMOUNT, :CR-COMMISSION-RATE
+               FROM COMMISSION_RATES
+               WHERE EMPLOYEE_ID = :CR-EMPLOYEE-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 100
+                   MOVE ZERO TO CR-SALES-AMOUNT CR-COMMISSION-RATE
+               WHEN OTHER
+                   PERFORM ERROR-HANDLING
+           END-EVALUATE.
+
+           COMPUTE GROSS-AMOUNT-WS =
+               CR-SALES-AMOUNT * CR-COMMISSION-RATE.
+
+
+      *----------------------------------------------------------------
+      * CALC-CONTRACTOR-GROSS - gross is the flat fee on file for this
+      * contractor in CONTRACTOR_RATES.  No row on file (SQLCODE 100)
+      * pays zero for the period rather than aborting the run.
+      *----------------------------------------------------------------
+       CALC-CONTRACTOR-GROSS.
+           MOVE EMPLOYEE-ID TO CT-EMPLOYEE-ID.
+
+           EXEC SQL
+               SELECT FLAT_FEE_AMOUNT INTO :CT-FLAT-FEE-AMOUNT
+               FROM CONTRACTOR_RATES
+               WHERE EMPLOYEE_ID = :CT-EMPLOYEE-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 100
+                   MOVE ZERO TO CT-FLAT-FEE-AMOUNT
+               WHEN OTHER
+                   PERFORM ERROR-HANDLING
+           END-EVALUATE.
+
+           MOVE CT-FLAT-FEE-AMOUNT TO GROSS-AMOUNT-WS.
+
+
+      *----------------------------------------------------------------
+      * CALC-NET-PAY - withhold tax and deductions from the gross
+      * amount just computed.  Tax is a flat percentage of gross keyed
+      * off the employee's filing status; benefit elections and any
+      * garnishment come straight off the DEDUCTIONS row.  An employee
+      * with no DEDUCTIONS row on file is treated as filing SINGLE
+      * with no benefit or garnishment withholding.
+      *----------------------------------------------------------------
+       CALC-NET-PAY.
+           MOVE EMPLOYEE-ID TO DD-EMPLOYEE-ID.
+
+           EXEC SQL
+               SELECT FILING_STATUS, BENEFIT_AMOUNT, GARNISHMENT_AMOUNT
+                   INTO :DD-FILING-STATUS, :DD-BENEFIT-AMOUNT,
+                        :DD-GARNISHMENT-AMOUNT
+               FROM DEDUCTIONS
+               WHERE EMPLOYEE_ID = :DD-EMPLOYEE-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 100
+                   MOVE 'S' TO DD-FILING-STATUS
+                   MOVE ZERO TO DD-BENEFIT-AMOUNT DD-GARNISHMENT-AMOUNT
+               WHEN OTHER
+                   PERFORM ERROR-HANDLING
+           END-EVALUATE.
+
+           EVALUATE DD-FILING-STATUS
+               WHEN 'M'
+                   MOVE 0.150 TO TAX-PERCENT-WS
+               WHEN 'H'
+                   MOVE 0.180 TO TAX-PERCENT-WS
+               WHEN OTHER
+                   MOVE 0.220 TO TAX-PERCENT-WS
+           END-EVALUATE.
+
+           COMPUTE TAX-AMOUNT-WS = GROSS-AMOUNT-WS * TAX-PERCENT-WS.
+           ADD DD-BENEFIT-AMOUNT DD-GARNISHMENT-AMOUNT
+               GIVING DEDUCTION-AMOUNT-WS.
+
+           COMPUTE NET-AMOUNT-WS =
+               GROSS-AMOUNT-WS - TAX-AMOUNT-WS - DEDUCTION-AMOUNT-WS.
+
+
+      *----------------------------------------------------------------
+      * CREATE-GROSS - write the computed gross pay for the current
+      * employee to the GROSS_PAY table.  TAX_AMOUNT and
+      * DEDUCTION_AMOUNT ride along with GROSS_AMOUNT/NET_AMOUNT so
+      * POST-GL can rebuild this pay group's GL wage/tax/deduction
+      * totals straight from GROSS_PAY for the whole period, rather
+      * than from an in-memory total this invocation alone saw.
+      *----------------------------------------------------------------
        CREATE-GROSS.
+           MOVE EMPLOYEE-ID           TO GP-EMPLOYEE-ID.
+           MOVE PAY-PERIOD-END-DATE-WS TO GP-PAY-PERIOD-END.
+           MOVE PAY_TYPE              TO GP-PAY-TYPE.
+           MOVE GROSS-AMOUNT-WS       TO GP-GROSS-AMOUNT.
+           MOVE TAX-AMOUNT-WS         TO GP-TAX-AMOUNT.
+           MOVE DEDUCTION-AMOUNT-WS   TO GP-DEDUCTION-AMOUNT.
+           MOVE NET-AMOUNT-WS         TO GP-NET-AMOUNT.
+
+           EVALUATE PAY_TYPE
+               WHEN HOURLY
+                   MOVE HOURS-WORKED-WS      TO GP-HOURS
+                   MOVE RATE                 TO GP-RATE-OR-SALARY
+               WHEN COMMISSION
+                   MOVE ZERO                 TO GP-HOURS
+      * CR-COMMISSION-RATE carries 4 decimal places; GP-RATE-OR-SALARY
+      * only 2, so this must round rather than let MOVE truncate it -
+      * a rate like 0.0575 has to land on 0.06, not 0.05, to still
+      * tie back to the gross amount on the same GROSS_PAY row.
+                   COMPUTE GP-RATE-OR-SALARY ROUNDED =
+                       CR-COMMISSION-RATE
+               WHEN CONTRACTOR
+                   MOVE ZERO                 TO GP-HOURS
+                   MOVE CT-FLAT-FEE-AMOUNT   TO GP-RATE-OR-SALARY
+               WHEN OTHER
+                   MOVE ZERO                 TO GP-HOURS
+                   MOVE SALARY               TO GP-RATE-OR-SALARY
+           END-EVALUATE.
+
+           EXEC SQL
+               INSERT INTO GROSS_PAY
+                   (EMPLOYEE_ID, PAY_PERIOD_END, PAY_TYPE, HOURS,
+                    RATE_OR_SALARY, GROSS_AMOUNT, TAX_AMOUNT,
+                    DEDUCTION_AMOUNT, NET_AMOUNT)
+               VALUES
+                   (:GP-EMPLOYEE-ID, :GP-PAY-PERIOD-END, :GP-PAY-TYPE,
+                    :GP-HOURS, :GP-RATE-OR-SALARY, :GP-GROSS-AMOUNT,
+                    :GP-TAX-AMOUNT, :GP-DEDUCTION-AMOUNT,
+                    :GP-NET-AMOUNT)
+           END-EXEC.
+           PERFORM ERROR-HANDLING.
+
+      * The checkpoint must reflect "this employee's GROSS_PAY row is
+      * durably written" the moment that is true, independent of what
+      * UPDATE-YTD-MASTER does next - otherwise a real error out of
+      * UPDATE-YTD-MASTER routes through ABEND-TERM with the
+      * checkpoint still pointing at the PREVIOUS employee, and a
+      * restart re-fetches and re-inserts a second GROSS_PAY row for
+      * this one.
+           MOVE EMPLOYEE-ID TO LAST-EMPLOYEE-ID-WS.
+
+           PERFORM UPDATE-YTD-MASTER.
+
+           ADD GROSS-AMOUNT-WS TO CONTROL-TOTAL-GROSS-WS.
+           ADD 1 TO GROSS-RECORDS-CREATED-CT.
+
+           PERFORM CHECKPOINT-SAVE.
+
+
+
+      *----------------------------------------------------------------
+      * UPDATE-YTD-MASTER - roll this pay period's gross, tax, and
+      * deductions into the employee's year-to-date totals for the
+      * current calendar year, creating the YTD-MASTER row the first
+      * time an employee is paid in a year.
+      *----------------------------------------------------------------
+       UPDATE-YTD-MASTER.
+           MOVE EMPLOYEE-ID    TO YM-EMPLOYEE-ID.
+           MOVE CURRENT-YEAR-WS TO YM-CALENDAR-YEAR.
+
+           EXEC SQL
+               UPDATE YTD_MASTER
+               SET YTD_GROSS = YTD_GROSS + :GP-GROSS-AMOUNT,
+                   YTD_TAX = YTD_TAX + :TAX-AMOUNT-WS,
+                   YTD_DEDUCTIONS = YTD_DEDUCTIONS
+                       + :DEDUCTION-AMOUNT-WS
+               WHERE EMPLOYEE_ID = :YM-EMPLOYEE-ID
+                 AND CALENDAR_YEAR = :YM-CALENDAR-YEAR
+           END-EXEC.
+
+           IF SQLCODE = 100
+               MOVE GP-GROSS-AMOUNT     TO YM-YTD-GROSS
+               MOVE TAX-AMOUNT-WS       TO YM-YTD-TAX
+               MOVE DEDUCTION-AMOUNT-WS TO YM-YTD-DEDUCTIONS
+               EXEC SQL
+                   INSERT INTO YTD_MASTER
+                       (EMPLOYEE_ID, CALENDAR_YEAR, YTD_GROSS, YTD_TAX,
+                        YTD_DEDUCTIONS)
+                   VALUES
+                       (:YM-EMPLOYEE-ID, :YM-CALENDAR-YEAR,
+                        :YM-YTD-GROSS, :YM-YTD-TAX, :YM-YTD-DEDUCTIONS)
+               END-EXEC
+               PERFORM ERROR-HANDLING
+           ELSE
+               PERFORM ERROR-HANDLING
+           END-IF.
+
+
+
+      *----------------------------------------------------------------
+      * CHECKPOINT-SAVE - every CHECKPOINT-INTERVAL employees, record
+      * the last committed employee id and commit the work done so
+      * far, so a mid-run failure only loses the current interval.
+      *----------------------------------------------------------------
+       CHECKPOINT-SAVE.
+           DIVIDE GROSS-RECORDS-CREATED-CT BY CHECKPOINT-INTERVAL
+               GIVING CHECKPOINT-QUOTIENT-WS
+               REMAINDER CHECKPOINT-REMAINDER-WS.
+
+           IF CHECKPOINT-REMAINDER-WS = ZERO
+               MOVE LAST-EMPLOYEE-ID-WS TO CK-LAST-EMPLOYEE-ID
+               EXEC SQL
+                   UPDATE CHECKPOINT_CONTROL
+                   SET LAST_EMPLOYEE_ID = :CK-LAST-EMPLOYEE-ID,
+                       RUN_STATUS = 'IN-PROGRESS'
+                   WHERE PAY_GROUP = :CK-PAY-GROUP
+               END-EXEC
+               PERFORM ERROR-HANDLING
+
+               EXEC SQL COMMIT WORK END-EXEC
+               PERFORM ERROR-HANDLING
+           END-IF.
 
